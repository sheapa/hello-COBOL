@@ -0,0 +1,12 @@
+      *                                                                 00000010
+      * EMPREC - SHARED EMPMSTR ROSTER RECORD LAYOUT.                   00000020
+      * COPY THIS MEMBER WHEREVER THE ASSOCIATE ROSTER RECORD IS        00000030
+      * READ OR WRITTEN SO THE LAYOUT CANNOT DRIFT BETWEEN PROGRAMS.    00000040
+      *                                                                 00000050
+       01  EMPMSTR-RECORD.                                              00000060
+           05  EMP-ASSOCIATE-NAME         PIC X(30).                    00000070
+           05  EMP-SHIFT-CODE             PIC X(01).                    00000080
+           05  EMP-GREETING-STATUS        PIC X(01).                    00000090
+               88  EMP-GREETING-PENDING            VALUE 'P'.           00000100
+               88  EMP-GREETING-SENT               VALUE 'S'.           00000110
+           05  FILLER                     PIC X(48).                    00000120
