@@ -1,21 +1,323 @@
-       IDENTIFICATION DIVISION.                                         00010000
-       PROGRAM-ID. HWORLDPS.                                            00020000
-      *                                                                 00030000
-       ENVIRONMENT DIVISION.                                            00040001
-       CONFIGURATION SECTION.                                           00050000
-       SOURCE-COMPUTER. IBM-ZOS.                                        00060003
-       OBJECT-COMPUTER. IBM-ZOS.                                        00070004
-      *                                                                 00080000
-       DATA DIVISION.                                                   00090000
-       FILE SECTION.                                                    00100002
-      *                                                                 00110000
-       PROCEDURE DIVISION.                                              00120000
-      *                                                                 00130000
-       MAIN-LOGIC SECTION.                                              00140000
-       BEGIN.                                                           00150000
-           DISPLAY 'MY NAME IS: PATRICK SHEA'.                          00160000
-           DISPLAY 'HELLO WORLD!'.                                      00170000
-           DISPLAY 'THIS IS MY FIRST COBOL PROGRAM!!!'.                 00180000
-           STOP RUN.                                                    00181005
-       MAIN-LOGIC-EXIT.                                                 00190000
-           EXIT.                                                        00200002
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. HWORLDPS.                                            00000020
+      *                                                                 00000030
+       ENVIRONMENT DIVISION.                                            00000040
+       CONFIGURATION SECTION.                                           00000050
+       SOURCE-COMPUTER. IBM-ZOS.                                        00000060
+       OBJECT-COMPUTER. IBM-ZOS.                                        00000070
+      * SOURCE-COMPUTER/OBJECT-COMPUTER ARE FIXED AT COMPILE TIME AND   00000080
+      * DO NOT VARY BETWEEN THE TEST REGION AND THE PRODUCTION LPAR -   00000090
+      * BOTH RUN THE SAME LOAD MODULE. THE TEST/PROD DISTINCTION BELOW  00000100
+      * COMES FROM THE PARM-DRIVEN WS-RUN-MODE (SEE PROCESS-PARM) AND   00000110
+      * IS STAMPED ONTO THE REPORT SO RETAINED OUTPUT IS SELF-          00000120
+      * IDENTIFYING ABOUT WHICH ENVIRONMENT PRODUCED IT.                00000130
+       INPUT-OUTPUT SECTION.                                            00000140
+       FILE-CONTROL.                                                    00000150
+           SELECT EMPMSTR ASSIGN TO EMPMSTR                             00000160
+               ORGANIZATION IS SEQUENTIAL                               00000170
+               FILE STATUS IS WS-EMPMSTR-STATUS.                        00000180
+           SELECT HWORLDRP ASSIGN TO HWORLDRP                           00000190
+               ORGANIZATION IS SEQUENTIAL                               00000200
+               FILE STATUS IS WS-HWORLDRP-STATUS.                       00000210
+           SELECT RESTART ASSIGN TO RESTART                             00000220
+               ORGANIZATION IS INDEXED                                  00000230
+               ACCESS MODE IS DYNAMIC                                   00000240
+               RECORD KEY IS RESTART-KEY                                00000250
+               FILE STATUS IS WS-RESTART-STATUS.                        00000260
+      *                                                                 00000270
+       DATA DIVISION.                                                   00000280
+       FILE SECTION.                                                    00000290
+       FD  EMPMSTR                                                      00000300
+           LABEL RECORDS ARE STANDARD                                   00000310
+           RECORDING MODE IS F.                                         00000320
+           COPY EMPREC.                                                 00000330
+      *                                                                 00000340
+       FD  HWORLDRP                                                     00000350
+           LABEL RECORDS ARE STANDARD                                   00000360
+           RECORDING MODE IS F.                                         00000370
+       01  HWORLDRP-RECORD                 PIC X(133).                  00000380
+      *                                                                 00000390
+       FD  RESTART                                                      00000400
+           LABEL RECORDS ARE STANDARD.                                  00000410
+       01  RESTART-RECORD.                                              00000420
+           05  RESTART-KEY                 PIC X(08).                   00000430
+           05  RESTART-COUNT               PIC 9(09).                   00000440
+           05  RESTART-WRITTEN-COUNT       PIC 9(09).                   00000441
+           05  RESTART-BAD-DATA-COUNT      PIC 9(09).                   00000442
+      *                                                                 00000450
+       WORKING-STORAGE SECTION.                                         00000460
+       01  WS-EMPMSTR-STATUS               PIC X(02) VALUE '00'.        00000470
+       01  WS-HWORLDRP-STATUS              PIC X(02) VALUE '00'.        00000480
+       01  WS-EOF-SWITCH                   PIC X(01) VALUE 'N'.         00000490
+           88  WS-EOF-YES                            VALUE 'Y'.         00000500
+       01  WS-EMPMSTR-OPEN-SWITCH          PIC X(01) VALUE 'N'.         00000510
+           88  WS-EMPMSTR-OPEN-OK                    VALUE 'Y'.         00000520
+       01  WS-HWORLDRP-OPEN-SWITCH         PIC X(01) VALUE 'N'.         00000521
+           88  WS-HWORLDRP-OPEN-OK                   VALUE 'Y'.         00000522
+       01  WS-BAD-DATA-SWITCH              PIC X(01) VALUE 'N'.         00000530
+           88  WS-BAD-DATA-FOUND                     VALUE 'Y'.         00000540
+       01  WS-EMPMSTR-ERROR-SWITCH         PIC X(01) VALUE 'N'.         00000541
+           88  WS-EMPMSTR-READ-ERROR                 VALUE 'Y'.         00000542
+       01  WS-BAD-DATA-COUNT               PIC 9(09) VALUE ZERO.        00000550
+       01  WS-GREETINGS-WRITTEN            PIC 9(09) VALUE ZERO.        00000560
+       01  WS-RESTART-STATUS               PIC X(02) VALUE '00'.        00000570
+       01  WS-RESTART-OPEN-SWITCH          PIC X(01) VALUE 'N'.         00000580
+           88  WS-RESTART-OPEN-OK                    VALUE 'Y'.         00000590
+       01  WS-CHECKPOINT-INTERVAL          PIC 9(04) VALUE 1000.        00000600
+       01  WS-RECORDS-READ                 PIC 9(09) VALUE ZERO.        00000610
+       01  WS-RESTART-COUNT                PIC 9(09) VALUE ZERO.        00000620
+       01  WS-REPORT-LINE                  PIC X(133).                  00000630
+       01  WS-RUN-MODE                     PIC X(04) VALUE 'PROD'.      00000640
+           88  WS-VERBOSE-MODE                       VALUE 'TEST'.      00000650
+       01  WS-ENV-PREFIX                   PIC X(11) VALUE '[PROD] '.   00000660
+       01  WS-CURRENT-DATE-TIME             PIC X(21).                  00000670
+       01  WS-RUN-TIMESTAMP.                                            00000680
+           05  WS-RTS-YYYY                  PIC X(04).                  00000690
+           05  FILLER                       PIC X(01) VALUE '-'.        00000700
+           05  WS-RTS-MM                    PIC X(02).                  00000710
+           05  FILLER                       PIC X(01) VALUE '-'.        00000720
+           05  WS-RTS-DD                    PIC X(02).                  00000730
+           05  FILLER                       PIC X(01) VALUE ' '.        00000740
+           05  WS-RTS-HH                    PIC X(02).                  00000750
+           05  FILLER                       PIC X(01) VALUE ':'.        00000760
+           05  WS-RTS-MIN                   PIC X(02).                  00000770
+           05  FILLER                       PIC X(01) VALUE ':'.        00000780
+           05  WS-RTS-SS                    PIC X(02).                  00000790
+      *                                                                 00000800
+       LINKAGE SECTION.                                                 00000810
+       01  LS-PARM.                                                     00000820
+           05  LS-PARM-LEN                 PIC S9(4) COMP.              00000830
+           05  LS-PARM-TEXT                PIC X(08).                   00000840
+      *                                                                 00000850
+       PROCEDURE DIVISION USING LS-PARM.                                00000860
+      *                                                                 00000870
+       MAIN-LOGIC SECTION.                                              00000880
+       BEGIN.                                                           00000890
+           PERFORM PROCESS-PARM.                                        00000900
+           PERFORM INITIALIZE-RUN.                                      00000910
+           IF WS-VERBOSE-MODE                                           00000920
+               DISPLAY 'HELLO WORLD!'                                   00000930
+               DISPLAY 'THIS IS MY FIRST COBOL PROGRAM!!!'              00000940
+           END-IF.                                                      00000950
+           PERFORM PROCESS-EMPMSTR-FILE UNTIL WS-EOF-YES.               00000960
+           PERFORM TERMINATE-RUN.                                       00000970
+           GO TO MAIN-LOGIC-EXIT.                                       00000980
+      *                                                                 00000990
+       PROCESS-PARM.                                                    00001000
+           IF LS-PARM-LEN > 8                                           00001005
+               MOVE 8 TO LS-PARM-LEN                                    00001006
+           END-IF.                                                      00001007
+           IF LS-PARM-LEN > 0                                           00001010
+               MOVE LS-PARM-TEXT(1:LS-PARM-LEN) TO WS-RUN-MODE          00001020
+           END-IF.                                                      00001030
+           IF WS-VERBOSE-MODE                                           00001040
+               DISPLAY 'HWORLDPS: RUN MODE IS TEST (VERBOSE)'           00001050
+               MOVE '[TEST] ' TO WS-ENV-PREFIX                          00001060
+           ELSE                                                         00001070
+               MOVE '[PROD] ' TO WS-ENV-PREFIX                          00001080
+           END-IF.                                                      00001090
+      *                                                                 00001100
+       INITIALIZE-RUN.                                                  00001110
+           PERFORM GET-RUN-TIMESTAMP.                                   00001120
+           OPEN OUTPUT HWORLDRP.                                        00001130
+           IF WS-HWORLDRP-STATUS = '00'                                 00001131
+               MOVE 'Y' TO WS-HWORLDRP-OPEN-SWITCH                      00001132
+               PERFORM WRITE-REPORT-HEADER                              00001133
+               OPEN INPUT EMPMSTR                                       00001150
+               IF WS-EMPMSTR-STATUS = '00'                              00001160
+                   MOVE 'Y' TO WS-EMPMSTR-OPEN-SWITCH                   00001170
+                   PERFORM OPEN-RESTART-FILE                            00001180
+                   IF WS-RESTART-COUNT > 0                              00001190
+                       DISPLAY 'HWORLDPS: RESTARTING AFTER RECORD '     00001200
+                           WS-RESTART-COUNT                             00001210
+                       PERFORM SKIP-PROCESSED-RECORDS                   00001220
+                           UNTIL WS-RECORDS-READ >= WS-RESTART-COUNT    00001230
+                               OR WS-EOF-YES                            00001240
+                   END-IF                                               00001250
+               ELSE                                                     00001260
+                   DISPLAY 'HWORLDPS: EMPMSTR OPEN FAILED, STATUS = '   00001270
+                       WS-EMPMSTR-STATUS                                00001280
+                   MOVE 'Y' TO WS-EOF-SWITCH                            00001290
+                   MOVE 8 TO RETURN-CODE                                00001300
+               END-IF                                                   00001310
+           ELSE                                                         00001134
+               DISPLAY 'HWORLDPS: HWORLDRP OPEN FAILED, STATUS = '      00001135
+                   WS-HWORLDRP-STATUS                                   00001136
+               MOVE 'Y' TO WS-EOF-SWITCH                                00001137
+               MOVE 8 TO RETURN-CODE                                    00001138
+           END-IF.                                                      00001139
+      *                                                                 00001320
+       OPEN-RESTART-FILE.                                               00001330
+           OPEN I-O RESTART.                                            00001340
+           IF WS-RESTART-STATUS = '00'                                  00001350
+               MOVE 'Y' TO WS-RESTART-OPEN-SWITCH                       00001360
+               MOVE 'HWORLDPS' TO RESTART-KEY                           00001370
+               READ RESTART                                             00001380
+                   INVALID KEY                                          00001390
+                       MOVE ZERO TO WS-RESTART-COUNT                    00001400
+                   NOT INVALID KEY                                      00001410
+                       MOVE RESTART-COUNT TO WS-RESTART-COUNT           00001420
+                       MOVE RESTART-WRITTEN-COUNT                       00001421
+                           TO WS-GREETINGS-WRITTEN                      00001422
+                       MOVE RESTART-BAD-DATA-COUNT                      00001423
+                           TO WS-BAD-DATA-COUNT                         00001424
+                       IF WS-BAD-DATA-COUNT > 0                         00001425
+                           MOVE 'Y' TO WS-BAD-DATA-SWITCH                00001426
+                       END-IF                                           00001427
+               END-READ                                                 00001430
+           ELSE                                                         00001440
+               OPEN OUTPUT RESTART                                      00001450
+               IF WS-RESTART-STATUS = '00'                              00001460
+                   CLOSE RESTART                                        00001461
+                   OPEN I-O RESTART                                     00001462
+                   IF WS-RESTART-STATUS = '00'                          00001463
+                       MOVE 'Y' TO WS-RESTART-OPEN-SWITCH               00001470
+                   END-IF                                               00001464
+               END-IF                                                   00001480
+               MOVE ZERO TO WS-RESTART-COUNT                            00001490
+           END-IF.                                                      00001500
+      *                                                                 00001510
+       SKIP-PROCESSED-RECORDS.                                          00001520
+           READ EMPMSTR                                                 00001530
+               AT END                                                   00001540
+                   MOVE 'Y' TO WS-EOF-SWITCH                            00001550
+               NOT AT END                                               00001560
+                   IF WS-EMPMSTR-STATUS NOT = '00'                      00001561
+                       PERFORM EMPMSTR-READ-ERROR                       00001562
+                   ELSE                                                 00001563
+                       ADD 1 TO WS-RECORDS-READ                         00001570
+                   END-IF                                               00001564
+           END-READ.                                                    00001580
+      *                                                                 00001590
+       GET-RUN-TIMESTAMP.                                               00001600
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.          00001610
+           MOVE WS-CURRENT-DATE-TIME(1:4) TO WS-RTS-YYYY.               00001620
+           MOVE WS-CURRENT-DATE-TIME(5:2) TO WS-RTS-MM.                 00001630
+           MOVE WS-CURRENT-DATE-TIME(7:2) TO WS-RTS-DD.                 00001640
+           MOVE WS-CURRENT-DATE-TIME(9:2) TO WS-RTS-HH.                 00001650
+           MOVE WS-CURRENT-DATE-TIME(11:2) TO WS-RTS-MIN.               00001660
+           MOVE WS-CURRENT-DATE-TIME(13:2) TO WS-RTS-SS.                00001670
+      *                                                                 00001680
+       PROCESS-EMPMSTR-FILE.                                            00001690
+           READ EMPMSTR                                                 00001700
+               AT END                                                   00001710
+                   MOVE 'Y' TO WS-EOF-SWITCH                            00001720
+               NOT AT END                                               00001730
+                   IF WS-EMPMSTR-STATUS NOT = '00'                      00001731
+                       PERFORM EMPMSTR-READ-ERROR                       00001732
+                   ELSE                                                 00001733
+                       ADD 1 TO WS-RECORDS-READ                         00001740
+                       PERFORM WRITE-GREETING                           00001750
+                       PERFORM CHECKPOINT-IF-NEEDED                     00001760
+                   END-IF                                               00001734
+           END-READ.                                                    00001770
+      *                                                                 00001780
+       EMPMSTR-READ-ERROR.                                              00001781
+           DISPLAY 'HWORLDPS: EMPMSTR READ ERROR, STATUS = '            00001782
+               WS-EMPMSTR-STATUS.                                       00001783
+           MOVE 'Y' TO WS-EMPMSTR-ERROR-SWITCH.                         00001784
+           MOVE 'Y' TO WS-EOF-SWITCH.                                   00001785
+           MOVE 12 TO RETURN-CODE.                                      00001786
+      *                                                                 00001787
+       CHECKPOINT-IF-NEEDED.                                            00001790
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL)     00001800
+                   = 0                                                  00001810
+               PERFORM WRITE-CHECKPOINT                                 00001820
+           END-IF.                                                      00001830
+      *                                                                 00001840
+       WRITE-CHECKPOINT.                                                00001850
+           IF WS-RESTART-OPEN-OK                                        00001860
+               MOVE 'HWORLDPS' TO RESTART-KEY                           00001870
+               MOVE WS-RECORDS-READ TO RESTART-COUNT                    00001880
+               MOVE WS-GREETINGS-WRITTEN TO RESTART-WRITTEN-COUNT       00001881
+               MOVE WS-BAD-DATA-COUNT TO RESTART-BAD-DATA-COUNT         00001882
+               REWRITE RESTART-RECORD                                   00001890
+                   INVALID KEY                                          00001900
+                       WRITE RESTART-RECORD                             00001910
+               END-REWRITE                                              00001920
+           END-IF.                                                      00001930
+      *                                                                 00001940
+       WRITE-REPORT-HEADER.                                             00001950
+           MOVE SPACES TO WS-REPORT-LINE.                               00001960
+           STRING WS-ENV-PREFIX     DELIMITED BY SIZE                   00001970
+               'RUN DATE/TIME: ' DELIMITED BY SIZE                      00001980
+               WS-RUN-TIMESTAMP     DELIMITED BY SIZE                   00001990
+               INTO WS-REPORT-LINE.                                     00002000
+           DISPLAY WS-REPORT-LINE(1:48).                                00002010
+           WRITE HWORLDRP-RECORD FROM WS-REPORT-LINE.                   00002020
+           MOVE SPACES TO WS-REPORT-LINE.                               00002030
+           STRING WS-ENV-PREFIX     DELIMITED BY SIZE                   00002040
+               'JOB: HWORLDPS  '  DELIMITED BY SIZE                     00002050
+               'HWORLDPS DAILY ROSTER GREETING REPORT'                  00002060
+                                      DELIMITED BY SIZE                 00002070
+               INTO WS-REPORT-LINE.                                     00002080
+           WRITE HWORLDRP-RECORD FROM WS-REPORT-LINE.                   00002090
+      *                                                                 00002100
+       WRITE-GREETING.                                                  00002110
+           IF EMP-ASSOCIATE-NAME = SPACES                               00002120
+               MOVE 'Y' TO WS-BAD-DATA-SWITCH                           00002130
+               ADD 1 TO WS-BAD-DATA-COUNT                               00002140
+               DISPLAY 'HWORLDPS: BAD DATA RECORD - ASSOCIATE NAME '    00002150
+                   'IS BLANK, RECORD SKIPPED'                           00002160
+           ELSE                                                         00002170
+               IF WS-VERBOSE-MODE                                       00002180
+                   DISPLAY 'MY NAME IS: ' EMP-ASSOCIATE-NAME            00002190
+                       ' - SHIFT ' EMP-SHIFT-CODE                       00002200
+               END-IF                                                   00002210
+               MOVE SPACES TO WS-REPORT-LINE                            00002220
+               STRING 'MY NAME IS: '     DELIMITED BY SIZE              00002230
+                   EMP-ASSOCIATE-NAME    DELIMITED BY SIZE              00002240
+                   ' - SHIFT '           DELIMITED BY SIZE              00002250
+                   EMP-SHIFT-CODE        DELIMITED BY SIZE              00002260
+                   INTO WS-REPORT-LINE                                  00002270
+               WRITE HWORLDRP-RECORD FROM WS-REPORT-LINE                00002280
+               ADD 1 TO WS-GREETINGS-WRITTEN                            00002290
+           END-IF.                                                      00002310
+      *                                                                 00002320
+       WRITE-CONTROL-TOTALS.                                            00002330
+           MOVE SPACES TO WS-REPORT-LINE.                               00002340
+           STRING 'CONTROL TOTALS - READ: '  DELIMITED BY SIZE          00002350
+               WS-RECORDS-READ               DELIMITED BY SIZE          00002360
+               '  WRITTEN: '                 DELIMITED BY SIZE          00002370
+               WS-GREETINGS-WRITTEN          DELIMITED BY SIZE          00002380
+               '  BAD DATA: '                DELIMITED BY SIZE          00002390
+               WS-BAD-DATA-COUNT             DELIMITED BY SIZE          00002400
+               INTO WS-REPORT-LINE.                                     00002410
+           DISPLAY WS-REPORT-LINE(1:73).                                00002420
+           IF WS-HWORLDRP-OPEN-OK                                       00002421
+               WRITE HWORLDRP-RECORD FROM WS-REPORT-LINE                00002430
+           END-IF.                                                      00002431
+           IF WS-RECORDS-READ NOT =                                     00002440
+                   WS-GREETINGS-WRITTEN + WS-BAD-DATA-COUNT             00002450
+               DISPLAY 'HWORLDPS: CONTROL TOTAL MISMATCH - '            00002460
+                   'POSSIBLE TRUNCATED EMPMSTR EXTRACT'                 00002470
+               IF RETURN-CODE = 0                                       00002480
+                   MOVE 4 TO RETURN-CODE                                00002490
+               END-IF                                                   00002500
+           END-IF.                                                      00002510
+      *                                                                 00002520
+       TERMINATE-RUN.                                                   00002530
+           IF WS-EMPMSTR-OPEN-OK                                        00002540
+               CLOSE EMPMSTR                                            00002550
+           END-IF.                                                      00002560
+           IF WS-BAD-DATA-FOUND AND RETURN-CODE = 0                     00002570
+               MOVE 12 TO RETURN-CODE                                   00002580
+           END-IF.                                                      00002590
+           PERFORM WRITE-CONTROL-TOTALS.                                00002600
+           IF WS-RESTART-OPEN-OK                                        00002610
+               MOVE 'HWORLDPS' TO RESTART-KEY                           00002620
+               MOVE ZERO TO RESTART-COUNT                               00002630
+               MOVE ZERO TO RESTART-WRITTEN-COUNT                       00002631
+               MOVE ZERO TO RESTART-BAD-DATA-COUNT                      00002632
+               REWRITE RESTART-RECORD                                   00002640
+                   INVALID KEY                                          00002650
+                       WRITE RESTART-RECORD                             00002660
+               END-REWRITE                                              00002670
+               CLOSE RESTART                                            00002680
+           END-IF.                                                      00002690
+           IF WS-HWORLDRP-OPEN-OK                                       00002699
+               CLOSE HWORLDRP                                           00002700
+           END-IF.                                                      00002701
+      *                                                                 00002710
+       MAIN-LOGIC-EXIT.                                                 00002720
+           STOP RUN.                                                    00002730
