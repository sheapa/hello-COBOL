@@ -0,0 +1,39 @@
+//HWORLDPS PROC RGN=0M,ENV=PROD,HLQ=PROD
+//*-------------------------------------------------------------*
+//* PROCLIB MEMBER: HWORLDPS                                    *
+//* PURPOSE : RUN THE HWORLDPS SUNRISE SMOKE-TEST / DAILY       *
+//*           ROSTER-GREETING BATCH STEP AGAINST EMPMSTR AND    *
+//*           WRITE THE ARCHIVED HWORLDRP REPORT.               *
+//* PARMS   : ENV - PASSED TO THE PROGRAM VIA PARM, CONTROLS    *
+//*           TEST (VERBOSE) VS PROD (QUIET) DISPLAY OUTPUT.    *
+//*           HLQ - HIGH-LEVEL QUALIFIER FOR ALL DATASETS BELOW *
+//*           SO A TEST RUN (ENV=TEST,HLQ=TEST) READS/WRITES    *
+//*           ITS OWN TEST.* DATASETS, NEVER THE PROD.* ONES.   *
+//*           CALLERS MUST OVERRIDE BOTH ENV AND HLQ TOGETHER - *
+//*           SEE HWORLDPSJ FOR A SAMPLE TEST-REGION SUBMIT.    *
+//* COND=  : DOWNSTREAM STEPS SHOULD TEST RETURN-CODE -         *
+//*           RC=0  NORMAL COMPLETION                           *
+//*           RC=4  COMPLETED, CONTROL TOTALS DO NOT RECONCILE  *
+//*                 (POSSIBLE TRUNCATED EMPMSTR EXTRACT)        *
+//*           RC=8  EMPMSTR INPUT FILE MISSING/UNAVAILABLE      *
+//*           RC=12 BAD DATA RECORD(S) SKIPPED - RUN STILL RAN  *
+//*                 TO COMPLETION, BAD RECORDS WERE NOT LOADED  *
+//* PROVISIONING: &HLQ..HWORLDPS.RESTART.CKPT IS A VSAM KSDS    *
+//*           (RECORD KEY = RESTART-KEY) AND MUST BE DEFINED BY *
+//*           AN IDCAMS DEFINE CLUSTER BEFORE THIS PROC IS FIRST*
+//*           RUN FOR A GIVEN HLQ - DISP=SHR BELOW DOES NOT      *
+//*           CREATE IT. &HLQ..HWORLDPS.REPORT MUST LIKEWISE BE *
+//*           A PREDEFINED GDG BASE (SEE HWORLDPSJ).            *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=HWORLDPS,PARM='&ENV'
+//STEPLIB  DD   DISP=SHR,DSN=&HLQ..COBOL.LOADLIB
+//EMPMSTR  DD   DISP=SHR,DSN=&HLQ..HR.EMPMSTR
+//RESTART  DD   DISP=SHR,DSN=&HLQ..HWORLDPS.RESTART.CKPT
+//HWORLDRP DD   DISP=(NEW,CATLG,CATLG),
+//              DSN=&HLQ..HWORLDPS.REPORT(+1),
+//              UNIT=SYSDA,
+//              SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=A
+//CEEDUMP  DD   SYSOUT=X
+//SYSUDUMP DD   SYSOUT=X
