@@ -0,0 +1,20 @@
+//HWORLDPJ JOB (ACCTG),'HWORLDPS DAILY',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* SAMPLE OVERNIGHT-BATCH-STREAM SUBMIT FOR THE HWORLDPS        *
+//* SUNRISE SMOKE-TEST / DAILY ROSTER-GREETING STEP.             *
+//* SCHEDULER SHOULD POINT AT THIS JOB, NOT AT A HAND SUBMIT.    *
+//*                                                               *
+//* ENV AND HLQ ARE PASSED TOGETHER SO A TEST-REGION RUN NEVER   *
+//* TOUCHES PROD.* DATASETS - PROD.HWORLDPS.REPORT AND           *
+//* TEST.HWORLDPS.REPORT MUST BOTH BE PREDEFINED GDG BASES       *
+//* BEFORE THIS JOB IS SCHEDULED.                                *
+//*-------------------------------------------------------------*
+//RUNHWLD  EXEC HWORLDPS,ENV=PROD,HLQ=PROD
+//*
+//* NEXT STEP IN THE STREAM CAN COND-CHECK STEP010'S RETURN CODE:
+//*   //STEP020 EXEC PGM=xxxxxxxx,COND=(4,LT,RUNHWLD.STEP010)
+//*
+//* TEST-REGION EQUIVALENT SUBMIT (SEPARATE JOB, NOT PART OF THE
+//* OVERNIGHT STREAM) WOULD OVERRIDE BOTH SYMBOLICS TOGETHER:
+//*   //RUNHWLD  EXEC HWORLDPS,ENV=TEST,HLQ=TEST
